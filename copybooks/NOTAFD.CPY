@@ -0,0 +1,15 @@
+      *>------------------------------------------------------------------------
+      *>  Layout do registro de notas por disciplina (arqNotas.dat) - area de
+      *>  arquivo (FD). Chave primaria: fd-nota-codigo + fd-nota-cod-disc
+      *>  Uso: fd arqNotas.
+      *>       01 fd-nota.
+      *>           copy NOTAFD.
+      *>------------------------------------------------------------------------
+          05 fd-nota-chave.
+             10 fd-nota-codigo                    pic 9(03).
+             10 fd-nota-cod-disc                  pic 9(02).
+          05 fd-nota-nome-disc                    pic X(20).
+          05 fd-nota-nota1                        pic 9(02)V99.
+          05 fd-nota-nota2                        pic 9(02)V99.
+          05 fd-nota-nota3                        pic 9(02)V99.
+          05 fd-nota-nota4                        pic 9(02)V99.
