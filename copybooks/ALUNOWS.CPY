@@ -0,0 +1,16 @@
+      *>------------------------------------------------------------------------
+      *>  Layout do registro de aluno (arqAlunos.dat) - area de trabalho (WS)
+      *>  Uso: 01 ws-aluno.
+      *>           copy ALUNOWS.
+      *>------------------------------------------------------------------------
+          05 ws-codigo                             pic 9(03).
+          05 ws-nome                               pic A(25).
+          05 ws-endereco                           pic X(35).
+          05 ws-mae                                pic A(25).
+          05 ws-pai                                pic A(25).
+          05 ws-tel                                pic X(15).
+          05 ws-nota1                              pic 9(02)V99.
+          05 ws-nota2                              pic 9(02)V99.
+          05 ws-nota3                              pic 9(02)V99.
+          05 ws-nota4                              pic 9(02)V99.
+          05 ws-status                             pic X(01).
