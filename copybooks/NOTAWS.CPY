@@ -0,0 +1,14 @@
+      *>------------------------------------------------------------------------
+      *>  Layout do registro de notas por disciplina (arqNotas.dat) - area de
+      *>  trabalho (WS)
+      *>  Uso: 01 ws-nota.
+      *>           copy NOTAWS.
+      *>------------------------------------------------------------------------
+          05 ws-nota-chave.
+             10 ws-nota-codigo                    pic 9(03).
+             10 ws-nota-cod-disc                  pic 9(02).
+          05 ws-nota-nome-disc                    pic X(20).
+          05 ws-nota-nota1                        pic 9(02)V99.
+          05 ws-nota-nota2                        pic 9(02)V99.
+          05 ws-nota-nota3                        pic 9(02)V99.
+          05 ws-nota-nota4                        pic 9(02)V99.
