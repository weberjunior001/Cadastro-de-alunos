@@ -0,0 +1,17 @@
+      *>------------------------------------------------------------------------
+      *>  Layout do registro de aluno (arqAlunos.dat) - area de arquivo (FD)
+      *>  Uso: fd arqAlunos.
+      *>       01 fd-aluno.
+      *>           copy ALUNOFD.
+      *>------------------------------------------------------------------------
+          05 fd-codigo                             pic 9(03).
+          05 fd-nome                               pic A(25).
+          05 fd-endereco                           pic X(35).
+          05 fd-mae                                pic A(25).
+          05 fd-pai                                pic A(25).
+          05 fd-tel                                pic X(15).
+          05 fd-nota1                              pic 9(02)V99.
+          05 fd-nota2                              pic 9(02)V99.
+          05 fd-nota3                              pic 9(02)V99.
+          05 fd-nota4                              pic 9(02)V99.
+          05 fd-status                             pic X(01).
