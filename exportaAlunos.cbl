@@ -0,0 +1,150 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "exportaAlunos".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunos assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-codigo
+           file status is ws-fs-arqAlunos.
+
+           select arqCsv assign to "alunos.csv"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-csv.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAlunos.
+       01 fd-aluno.
+           copy ALUNOFD.
+
+       fd arqCsv
+           record contains 130 characters.
+       01 fd-linha-csv                              pic X(130).
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       01 ws-aluno.
+           copy ALUNOWS.
+
+       77  ws-fs-arqAlunos                          pic  9(02).
+       77  ws-fs-csv                                pic  9(02).
+
+       77  ws-tot-exportados                         pic 9(05) value 0.
+
+       01 ws-linha-csv.
+          05 ws-csv-codigo                          pic 9(03).
+          05 filler                                 pic X(01) value ";".
+          05 ws-csv-nome                            pic A(25).
+          05 filler                                 pic X(01) value ";".
+          05 ws-csv-nota1                           pic Z9,99.
+          05 filler                                 pic X(01) value ";".
+          05 ws-csv-nota2                           pic Z9,99.
+          05 filler                                 pic X(01) value ";".
+          05 ws-csv-nota3                           pic Z9,99.
+          05 filler                                 pic X(01) value ";".
+          05 ws-csv-nota4                           pic Z9,99.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqAlunos
+           if ws-fs-arqAlunos  <> 00
+           and ws-fs-arqAlunos <> 05 then
+               display "Erro ao abrir arq. arqAlunos: " ws-fs-arqAlunos
+               stop run
+           end-if
+
+           open output arqCsv
+           if ws-fs-csv <> 00 then
+               display "Erro ao abrir arq. alunos.csv: " ws-fs-csv
+               stop run
+           end-if
+
+           move "codigo;nome;nota1;nota2;nota3;nota4" to fd-linha-csv
+           write fd-linha-csv
+           .
+       inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - leitura sequencial de arqAlunos (igual a
+      *>  consultar-sequencial), uma linha de CSV por aluno cadastrado,
+      *>  ativo ou inativo
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqAlunos next
+           perform until ws-fs-arqAlunos = 10
+
+               move fd-aluno to ws-aluno
+
+               move ws-codigo   to ws-csv-codigo
+               move ws-nome     to ws-csv-nome
+               move ws-nota1    to ws-csv-nota1
+               move ws-nota2    to ws-csv-nota2
+               move ws-nota3    to ws-csv-nota3
+               move ws-nota4    to ws-csv-nota4
+
+               move ws-linha-csv to fd-linha-csv
+               write fd-linha-csv
+
+               add 1 to ws-tot-exportados
+
+               read arqAlunos next
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           display "Registros exportados: " ws-tot-exportados
+
+           close arqAlunos
+           close arqCsv
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
