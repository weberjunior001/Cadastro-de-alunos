@@ -0,0 +1,243 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "boletim".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunos assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-codigo
+           file status is ws-fs-arqAlunos.
+
+           select arqBoletim assign to "boletim.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-boletim.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAlunos.
+       01 fd-aluno.
+           copy ALUNOFD.
+
+       fd arqBoletim
+           record contains 80 characters.
+       01 fd-linha-boletim                          pic X(80).
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       01 ws-aluno.
+           copy ALUNOWS.
+
+       77  ws-fs-arqAlunos                          pic  9(02).
+       77  ws-fs-boletim                            pic  9(02).
+       77  ws-media                                 pic  9(02)V99.
+       77  ws-situacao                              pic  X(10).
+
+       77  ws-tot-alunos                             pic 9(05) value 0.
+       77  ws-tot-aprovados                          pic 9(05) value 0.
+       77  ws-tot-reprovados                         pic 9(05) value 0.
+       77  ws-soma-medias                            pic 9(07)V99 value 0.
+       77  ws-media-turma                            pic 9(05)V99 value 0.
+
+       01 ws-linha-detalhe.
+          05 filler                                 pic X(08) value "Codigo: ".
+          05 ws-ld-codigo                            pic 9(03).
+          05 filler                                 pic X(08) value "  Nome: ".
+          05 ws-ld-nome                              pic A(25).
+          05 filler                                 pic X(01) value space.
+          05 ws-ld-nota1                             pic ZZ,99.
+          05 filler                                 pic X(01) value space.
+          05 ws-ld-nota2                             pic ZZ,99.
+          05 filler                                 pic X(01) value space.
+          05 ws-ld-nota3                             pic ZZ,99.
+          05 filler                                 pic X(01) value space.
+          05 ws-ld-nota4                             pic ZZ,99.
+          05 filler                                 pic X(03) value "  M".
+          05 ws-ld-media                             pic ZZ,99.
+          05 filler                                 pic X(01) value space.
+          05 ws-ld-situacao                          pic X(10).
+
+       01 ws-linha-resumo.
+          05 filler                                 pic X(24) value "Total de alunos.......:".
+          05 ws-lr-total                              pic ZZZZ9.
+
+       01 ws-linha-resumo2.
+          05 filler                                 pic X(24) value "Aprovados.............:".
+          05 ws-lr-aprovados                          pic ZZZZ9.
+
+       01 ws-linha-resumo3.
+          05 filler                                 pic X(24) value "Reprovados............:".
+          05 ws-lr-reprovados                         pic ZZZZ9.
+
+       01 ws-linha-resumo4.
+          05 filler                                 pic X(24) value "Media geral da turma..:".
+          05 ws-lr-media                              pic ZZZ,99.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqAlunos
+           if ws-fs-arqAlunos  <> 00
+           and ws-fs-arqAlunos <> 05 then
+               display "Erro ao abrir arq. arqAlunos: " ws-fs-arqAlunos
+               stop run
+           end-if
+
+           open output arqBoletim
+           if ws-fs-boletim <> 00 then
+               display "Erro ao abrir arq. boletim.txt: " ws-fs-boletim
+               stop run
+           end-if
+
+           move "                     Boletim de notas do periodo"       to fd-linha-boletim
+           write fd-linha-boletim
+           move space                                                     to fd-linha-boletim
+           write fd-linha-boletim
+           .
+       inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - leitura sequencial de arqAlunos,
+      *>  igual a consultar-sequencial, gerando um boletim por aluno e,
+      *>  ao final, a pagina de resumo da turma
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqAlunos next
+           perform until ws-fs-arqAlunos = 10
+
+               if fd-status <> "I" then
+                   perform imprime-boletim-aluno
+               end-if
+
+               read arqAlunos next
+           end-perform
+
+           perform imprime-resumo-turma
+           .
+       processamento-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Imprime o boletim de um aluno e acumula os totais da turma
+      *>------------------------------------------------------------------------
+       imprime-boletim-aluno section.
+
+           move fd-aluno to ws-aluno
+
+           compute ws-media rounded = (ws-nota1 + ws-nota2 + ws-nota3 + ws-nota4) / 4
+
+           if ws-media >= 6,00
+               move "Aprovado"  to ws-situacao
+               add 1            to ws-tot-aprovados
+           else
+               move "Reprovado" to ws-situacao
+               add 1            to ws-tot-reprovados
+           end-if
+
+           add 1          to ws-tot-alunos
+           add ws-media   to ws-soma-medias
+
+           move ws-codigo    to ws-ld-codigo
+           move ws-nome      to ws-ld-nome
+           move ws-nota1     to ws-ld-nota1
+           move ws-nota2     to ws-ld-nota2
+           move ws-nota3     to ws-ld-nota3
+           move ws-nota4     to ws-ld-nota4
+           move ws-media     to ws-ld-media
+           move ws-situacao  to ws-ld-situacao
+
+           move ws-linha-detalhe to fd-linha-boletim
+           write fd-linha-boletim
+           .
+       imprime-boletim-aluno-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Imprime a pagina de resumo da turma
+      *>------------------------------------------------------------------------
+       imprime-resumo-turma section.
+
+           move space to fd-linha-boletim
+           write fd-linha-boletim
+           move "                        Resumo da turma" to fd-linha-boletim
+           write fd-linha-boletim
+           move space to fd-linha-boletim
+           write fd-linha-boletim
+
+           if ws-tot-alunos > 0
+               compute ws-media-turma rounded = ws-soma-medias / ws-tot-alunos
+           else
+               move 0 to ws-media-turma
+           end-if
+
+           move ws-tot-alunos      to ws-lr-total
+           move ws-linha-resumo    to fd-linha-boletim
+           write fd-linha-boletim
+
+           move ws-tot-aprovados   to ws-lr-aprovados
+           move ws-linha-resumo2   to fd-linha-boletim
+           write fd-linha-boletim
+
+           move ws-tot-reprovados  to ws-lr-reprovados
+           move ws-linha-resumo3   to fd-linha-boletim
+           write fd-linha-boletim
+
+           move ws-media-turma     to ws-lr-media
+           move ws-linha-resumo4   to fd-linha-boletim
+           write fd-linha-boletim
+           .
+       imprime-resumo-turma-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqAlunos
+           close arqBoletim
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
