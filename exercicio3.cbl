@@ -25,8 +25,32 @@
            access mode is dynamic
            lock mode is automatic
            record key is fd-codigo
+           alternate record key is fd-nome with duplicates
            file status is ws-fs-arqAlunos.
 
+      *>Notas por disciplina - um aluno pode ter varias disciplinas, cada
+      *>uma com seu proprio conjunto de notas (nao mais limitado as 4
+      *>notas soltas gravadas direto no cadastro do aluno)
+           select arqNotas assign to "arqNotas.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-nota-chave
+           file status is ws-fs-arqNotas.
+
+      *>Trilha de auditoria de cadastro/alteração/deleção
+           select arqAuditoria assign to "arqAuditoria.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-auditoria.
+
+      *>Log de erros de finalizacao anormal - offset/codigo do file status
+      *>e texto descritivo de cada abend, para diagnostico posterior
+           select arqErros assign to "arqErros.log"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-erros.
+
        i-o-control.
 
       *>Declaração de variáveis
@@ -36,43 +60,120 @@
        file section.
        fd arqAlunos.
        01 fd-aluno.
-          05 fd-codigo                             pic 9(03).
-          05 fd-nome                               pic A(25).
-          05 fd-endereco                           pic X(35).
-          05 fd-mae                                pic A(25).
-          05 fd-pai                                pic A(25).
-          05 fd-tel                                pic X(15).
-          05 fd-nota1                              pic 9(02)V99.
-          05 fd-nota2                              pic 9(02)V99.
-          05 fd-nota3                              pic 9(02)V99.
-          05 fd-nota4                              pic 9(02)V99.
+           copy ALUNOFD.
+
+       fd arqNotas.
+       01 fd-nota.
+           copy NOTAFD.
+
+       fd arqAuditoria.
+       01 fd-auditoria.
+          05 fd-aud-datahora                       pic X(19).
+          05 fd-aud-codigo                         pic 9(03).
+          05 fd-aud-operacao                       pic X(12).
+      *>   preenchido apenas na operacao NOTAS-DISC, indicando qual
+      *>   disciplina de arqNotas foi gravada; 0 nas demais operacoes
+          05 fd-aud-cod-disc                       pic 9(02).
+          05 fd-aud-antes.
+             10 fd-aud-antes-nome                  pic A(25).
+             10 fd-aud-antes-endereco              pic X(35).
+             10 fd-aud-antes-mae                   pic A(25).
+             10 fd-aud-antes-pai                   pic A(25).
+             10 fd-aud-antes-tel                   pic X(15).
+             10 fd-aud-antes-nota1                 pic 9(02)V99.
+             10 fd-aud-antes-nota2                 pic 9(02)V99.
+             10 fd-aud-antes-nota3                 pic 9(02)V99.
+             10 fd-aud-antes-nota4                 pic 9(02)V99.
+             10 fd-aud-antes-status                pic X(01).
+          05 fd-aud-depois.
+             10 fd-aud-depois-nome                 pic A(25).
+             10 fd-aud-depois-endereco             pic X(35).
+             10 fd-aud-depois-mae                  pic A(25).
+             10 fd-aud-depois-pai                  pic A(25).
+             10 fd-aud-depois-tel                  pic X(15).
+             10 fd-aud-depois-nota1                pic 9(02)V99.
+             10 fd-aud-depois-nota2                pic 9(02)V99.
+             10 fd-aud-depois-nota3                pic 9(02)V99.
+             10 fd-aud-depois-nota4                pic 9(02)V99.
+             10 fd-aud-depois-status               pic X(01).
+
+       fd arqErros.
+       01 fd-erro-log                              pic X(80).
 
 
       *>----Variaveis de trabalho
        working-storage section.
        01 ws-aluno.
-          05 ws-codigo                             pic 9(03).
-          05 ws-nome                               pic A(25).
-          05 ws-endereco                           pic X(35).
-          05 ws-mae                                pic A(25).
-          05 ws-pai                                pic A(25).
-          05 ws-tel                                pic X(15).
-          05 ws-nota1                              pic 9(02)V99.
-          05 ws-nota2                              pic 9(02)V99.
-          05 ws-nota3                              pic 9(02)V99.
-          05 ws-nota4                              pic 9(02)V99.
+           copy ALUNOWS.
+
+       01 ws-nota.
+           copy NOTAWS.
 
        77  ws-fs-arqAlunos                         pic  9(02).
+       77  ws-fs-arqNotas                          pic  9(02).
+       77  ws-fs-auditoria                         pic  9(02).
+       77  ws-fs-erros                             pic  9(02).
        77  ws-aux                                  pic  X(01).
+       77  ws-current-date                         pic  X(21).
+
+       01 ws-erro-log.
+          05 ws-erro-log-datahora                  pic X(19).
+          05 filler                                pic X(01) value space.
+          05 ws-erro-log-msn                        pic x(50).
+
+       01 ws-datahora-fmt.
+          05 ws-dhf-ano                             pic X(04).
+          05 filler                                 pic X(01) value "-".
+          05 ws-dhf-mes                             pic X(02).
+          05 filler                                 pic X(01) value "-".
+          05 ws-dhf-dia                             pic X(02).
+          05 filler                                 pic X(01) value space.
+          05 ws-dhf-hora                            pic X(02).
+          05 filler                                 pic X(01) value ":".
+          05 ws-dhf-min                             pic X(02).
+          05 filler                                 pic X(01) value ":".
+          05 ws-dhf-seg                             pic X(02).
+
+       01 ws-auditoria.
+          05 ws-aud-datahora                       pic X(19).
+          05 ws-aud-codigo                         pic 9(03).
+          05 ws-aud-operacao                       pic X(12).
+      *>   preenchido apenas na operacao NOTAS-DISC, indicando qual
+      *>   disciplina de arqNotas foi gravada; 0 nas demais operacoes
+          05 ws-aud-cod-disc                       pic 9(02).
+          05 ws-aud-antes.
+             10 ws-aud-antes-nome                  pic A(25).
+             10 ws-aud-antes-endereco              pic X(35).
+             10 ws-aud-antes-mae                   pic A(25).
+             10 ws-aud-antes-pai                   pic A(25).
+             10 ws-aud-antes-tel                   pic X(15).
+             10 ws-aud-antes-nota1                 pic 9(02)V99.
+             10 ws-aud-antes-nota2                 pic 9(02)V99.
+             10 ws-aud-antes-nota3                 pic 9(02)V99.
+             10 ws-aud-antes-nota4                 pic 9(02)V99.
+             10 ws-aud-antes-status                pic X(01).
+          05 ws-aud-depois.
+             10 ws-aud-depois-nome                 pic A(25).
+             10 ws-aud-depois-endereco             pic X(35).
+             10 ws-aud-depois-mae                  pic A(25).
+             10 ws-aud-depois-pai                  pic A(25).
+             10 ws-aud-depois-tel                  pic X(15).
+             10 ws-aud-depois-nota1                pic 9(02)V99.
+             10 ws-aud-depois-nota2                pic 9(02)V99.
+             10 ws-aud-depois-nota3                pic 9(02)V99.
+             10 ws-aud-depois-nota4                pic 9(02)V99.
+             10 ws-aud-depois-status               pic X(01).
 
 
        01 ws-tela-menu.
           05  ws-cadastro-aluno                    pic  x(01).
           05  ws-cadastro-nota                     pic  x(01).
+          05  ws-cadastro-nota-disc                pic  x(01).
           05  ws-consulta-indexada                 pic  x(01).
           05  ws-consulta-sequencial               pic  x(01).
           05  ws-alterar                           pic  x(01).
           05  ws-deletar                           pic  x(01).
+          05  ws-reativar                          pic  x(01).
           05  ws-sair                              pic  x(01).
 
        01 ws-msn.
@@ -102,6 +203,8 @@
            05 line 07 col 01 value "        [ ]Consulta Cadastro sequecial                                           ".
            05 line 08 col 01 value "        [ ]Alterar Cadastro                                                      ".
            05 line 09 col 01 value "        [ ]Deletar Cadastro                                                      ".
+           05 line 10 col 01 value "        [ ]Reativar Cadastro                                                     ".
+           05 line 11 col 01 value "        [ ]Cadastro de Notas por Disciplina                                      ".
 
 
            05 sc-sair-menu               line 01  col 71 pic x(01)
@@ -125,6 +228,12 @@
            05 sc-deletar                 line 09  col 10 pic x(01)
            using ws-deletar              foreground-color 15.
 
+           05 sc-reativar                line 10  col 10 pic x(01)
+           using ws-reativar             foreground-color 15.
+
+           05 sc-cadastro-nota-disc      line 11  col 10 pic x(01)
+           using ws-cadastro-nota-disc   foreground-color 15.
+
 
        01  tela-cad-aluno.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
@@ -188,6 +297,63 @@
            05 sc-codigo-aluno            line 03  col 17 pic 9(03)
            using  ws-codigo               foreground-color 15.
 
+      *>   codigo em branco (0) busca pelo nome, via chave alternativa fd-nome
+           05 sc-aluno-cad-alu           line 04  col 17 pic X(25)
+           using  ws-nome                foreground-color 15.
+
+           05 sc-endereco-cad-alu        line 05  col 17 pic X(35)
+           from  ws-endereco             foreground-color 15.
+
+           05 sc-mae-cad-alu             line 06  col 17 pic X(25)
+           from  ws-mae                  foreground-color 15.
+
+           05 sc-pai-cad-alu             line 07  col 17 pic X(25)
+           from  ws-pai                  foreground-color 15.
+
+           05 sc-tel-cad-alu             line 08  col 17 pic X(15)
+           from  ws-tel                  foreground-color 15.
+
+           05 sc-nota1                   line 09  col 17 pic 9(02)V99
+           using ws-nota1                foreground-color 15.
+
+           05 sc-nota2                   line 10  col 17 pic 9(02)V99
+           using ws-nota2                foreground-color 15.
+
+           05 sc-nota3                   line 11  col 17 pic 9(02)V99
+           using ws-nota3                foreground-color 15.
+
+           05 sc-nota4                   line 12  col 17 pic 9(02)V99
+           using ws-nota4                foreground-color 15.
+
+      *>   variante de tela-cad-notas usada apos o aluno ja ter sido
+      *>   localizado: codigo/nome viram "from" (o aluno ja foi identificado,
+      *>   nao deve ser trocado por um toque acidental), mantendo as notas
+      *>   editaveis, que e o proposito desta tela
+       01  tela-cad-notas-view.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair    ".
+           05 line 02 col 01 value "                                Cadastro de Alunos                              ".
+           05 line 03 col 01 value "      Codigo   :                                                                ".
+           05 line 04 col 01 value "      Aluno    :                                                                ".
+           05 line 05 col 01 value "      Endereco :                                                                ".
+           05 line 06 col 01 value "      Mae      :                                                                ".
+           05 line 07 col 01 value "      Pai      :                                                                ".
+           05 line 08 col 01 value "      Telefone :                                                                ".
+           05 line 09 col 01 value "      Nota 1   :                                                                ".
+           05 line 10 col 01 value "      Nota 2   :                                                                ".
+           05 line 11 col 01 value "      Nota 3   :                                                                ".
+           05 line 12 col 01 value "      Nota 4   :                                                                ".
+
+
+           05 sc-sair-cad-alu            line 01  col 71 pic X(01)
+           using ws-sair                 foreground-color 12.
+
+           05 sc-codigo-aluno            line 03  col 17 pic 9(03)
+           from  ws-codigo               foreground-color 15.
+
            05 sc-aluno-cad-alu           line 04  col 17 pic X(25)
            from  ws-nome                 foreground-color 15.
 
@@ -215,6 +381,99 @@
            05 sc-nota4                   line 12  col 17 pic 9(02)V99
            using ws-nota4                foreground-color 15.
 
+       01  tela-cad-notas-disc.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair    ".
+           05 line 02 col 01 value "                         Cadastro de Notas por Disciplina                       ".
+           05 line 03 col 01 value "      Codigo Aluno     :                                                        ".
+           05 line 04 col 01 value "      Nome Aluno       :                                                        ".
+           05 line 05 col 01 value "      Cod. Disciplina  :                                                        ".
+           05 line 06 col 01 value "      Nome Disciplina  :                                                        ".
+           05 line 07 col 01 value "      Nota 1           :                                                        ".
+           05 line 08 col 01 value "      Nota 2           :                                                        ".
+           05 line 09 col 01 value "      Nota 3           :                                                        ".
+           05 line 10 col 01 value "      Nota 4           :                                                        ".
+
+
+           05 sc-sair-cad-nd             line 01  col 71 pic X(01)
+           using ws-sair                 foreground-color 12.
+
+           05 sc-codigo-cad-nd           line 03  col 25 pic 9(03)
+           using ws-codigo               foreground-color 15.
+
+           05 sc-nome-cad-nd             line 04  col 25 pic X(25)
+           from ws-nome                  foreground-color 15.
+
+           05 sc-coddisc-cad-nd          line 05  col 25 pic 9(02)
+           using ws-nota-cod-disc        foreground-color 15.
+
+           05 sc-nomedisc-cad-nd         line 06  col 25 pic X(20)
+           using ws-nota-nome-disc       foreground-color 15.
+
+           05 sc-nota1-cad-nd            line 07  col 25 pic 9(02)V99
+           using ws-nota-nota1           foreground-color 15.
+
+           05 sc-nota2-cad-nd            line 08  col 25 pic 9(02)V99
+           using ws-nota-nota2           foreground-color 15.
+
+           05 sc-nota3-cad-nd            line 09  col 25 pic 9(02)V99
+           using ws-nota-nota3           foreground-color 15.
+
+           05 sc-nota4-cad-nd            line 10  col 25 pic 9(02)V99
+           using ws-nota-nota4           foreground-color 15.
+
+      *>   variante de tela-cad-notas-disc usada apos o aluno ja ter sido
+      *>   localizado/validado: codigo vira "from" (o aluno ja foi
+      *>   identificado, nao deve ser trocado por um toque acidental sem
+      *>   nova validacao contra arqAlunos), mantendo disciplina/notas
+      *>   editaveis, que e o proposito desta tela
+       01  tela-cad-notas-disc-view.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair    ".
+           05 line 02 col 01 value "                         Cadastro de Notas por Disciplina                       ".
+           05 line 03 col 01 value "      Codigo Aluno     :                                                        ".
+           05 line 04 col 01 value "      Nome Aluno       :                                                        ".
+           05 line 05 col 01 value "      Cod. Disciplina  :                                                        ".
+           05 line 06 col 01 value "      Nome Disciplina  :                                                        ".
+           05 line 07 col 01 value "      Nota 1           :                                                        ".
+           05 line 08 col 01 value "      Nota 2           :                                                        ".
+           05 line 09 col 01 value "      Nota 3           :                                                        ".
+           05 line 10 col 01 value "      Nota 4           :                                                        ".
+
+
+           05 sc-sair-cad-nd             line 01  col 71 pic X(01)
+           using ws-sair                 foreground-color 12.
+
+           05 sc-codigo-cad-nd           line 03  col 25 pic 9(03)
+           from ws-codigo                foreground-color 15.
+
+           05 sc-nome-cad-nd             line 04  col 25 pic X(25)
+           from ws-nome                  foreground-color 15.
+
+           05 sc-coddisc-cad-nd          line 05  col 25 pic 9(02)
+           using ws-nota-cod-disc        foreground-color 15.
+
+           05 sc-nomedisc-cad-nd         line 06  col 25 pic X(20)
+           using ws-nota-nome-disc       foreground-color 15.
+
+           05 sc-nota1-cad-nd            line 07  col 25 pic 9(02)V99
+           using ws-nota-nota1           foreground-color 15.
+
+           05 sc-nota2-cad-nd            line 08  col 25 pic 9(02)V99
+           using ws-nota-nota2           foreground-color 15.
+
+           05 sc-nota3-cad-nd            line 09  col 25 pic 9(02)V99
+           using ws-nota-nota3           foreground-color 15.
+
+           05 sc-nota4-cad-nd            line 10  col 25 pic 9(02)V99
+           using ws-nota-nota4           foreground-color 15.
+
        01  tela-consulta-indexada.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
@@ -239,8 +498,64 @@
            05 sc-codigo-aluno            line 03  col 20 pic X(03)
            using ws-codigo               foreground-color 15.
 
+      *>   codigo em branco (0) busca pelo nome, via chave alternativa fd-nome
            05 sc-aluno-cad-alu           line 04  col 20 pic X(25)
-           from ws-nome                 foreground-color 15.
+           using ws-nome                 foreground-color 15.
+
+           05 sc-endereco-cad-alu        line 05  col 20 pic X(35)
+           from ws-endereco             foreground-color 15.
+
+           05 sc-mae-cad-alu             line 06  col 20 pic X(25)
+           from ws-mae                  foreground-color 15.
+
+           05 sc-pai-cad-alu             line 07  col 20 pic X(25)
+           from ws-pai                  foreground-color 15.
+
+           05 sc-tel-cad-alu             line 08  col 20 pic X(15)
+           from ws-tel                  foreground-color 15.
+
+           05 sc-nota1                   line 09  col 20 pic X(04)
+           from ws-nota1                foreground-color 15.
+
+           05 sc-nota2                   line 10  col 20 pic X(04)
+           from ws-nota2                foreground-color 15.
+
+           05 sc-nota3                   line 11  col 20 pic X(04)
+           from ws-nota3                foreground-color 15.
+
+           05 sc-nota4                   line 12  col 20 pic X(04)
+           from ws-nota4                foreground-color 15.
+
+      *>   variante somente-leitura de tela-consulta-indexada, usada nos
+      *>   pontos onde o registro ja localizado e apenas exibido (paginacao,
+      *>   confirmacao de exclusao/reativacao) - codigo/nome viram "from" para
+      *>   que um toque acidental no teclado nao renomeie o aluno por engano
+       01  tela-consulta-indexada-view.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Consulta Cadastro                                ".
+           05 line 03 col 01 value "      Cod       [                                           ]                    ".
+           05 line 04 col 01 value "      Aluno     [                                           ]                    ".
+           05 line 05 col 01 value "      Endereço  [                                           ]                    ".
+           05 line 06 col 01 value "      Pai       [                                           ]                    ".
+           05 line 07 col 01 value "      Mae       [                                           ]                    ".
+           05 line 08 col 01 value "      Telefone  [                                           ]                    ".
+           05 line 09 col 01 value "      Nota 1    [                                           ]                    ".
+           05 line 10 col 01 value "      Nota 2    [                                           ]                    ".
+           05 line 11 col 01 value "      Nota 3    [                                           ]                    ".
+           05 line 12 col 01 value "      Nota 4    [                                           ]                    ".
+
+           05 sc-sair-cad-alu            line 01  col 71 pic X(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-codigo-aluno            line 03  col 20 pic X(03)
+           from ws-codigo                foreground-color 15.
+
+           05 sc-aluno-cad-alu           line 04  col 20 pic X(25)
+           from ws-nome                  foreground-color 15.
 
            05 sc-endereco-cad-alu        line 05  col 20 pic X(35)
            from ws-endereco             foreground-color 15.
@@ -347,6 +662,62 @@
            05 sc-nota4                   line 12  col 17 pic 9(02)V99
            using ws-nota4                foreground-color 15.
 
+      *>   variante de tela-alterar-cad usada apos o aluno ja ter sido
+      *>   localizado: codigo vira "from" (o aluno ja foi identificado,
+      *>   nao deve ter sua chave trocada por um toque acidental antes do
+      *>   REWRITE), mantendo nome/notas editaveis, que e o proposito desta tela
+       01  tela-alterar-cad-view.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair    ".
+           05 line 02 col 01 value "                           Alterar cadastro de alunos                           ".
+           05 line 03 col 01 value "      Codigo   :                                                                ".
+           05 line 04 col 01 value "      Aluno    :                                                                ".
+           05 line 05 col 01 value "      Endereco :                                                                ".
+           05 line 06 col 01 value "      Mae      :                                                                ".
+           05 line 07 col 01 value "      Pai      :                                                                ".
+           05 line 08 col 01 value "      Telefone :                                                                ".
+           05 line 09 col 01 value "      Nota 1   :                                                                ".
+           05 line 10 col 01 value "      Nota 2   :                                                                ".
+           05 line 11 col 01 value "      Nota 3   :                                                                ".
+           05 line 12 col 01 value "      Nota 4   :                                                                ".
+
+
+           05 sc-sair-cad-alu            line 01  col 71 pic X(01)
+           using ws-sair                 foreground-color 12.
+
+           05 sc-codigo-aluno            line 03  col 17 pic 9(03)
+           from  ws-codigo               foreground-color 15.
+
+           05 sc-aluno-cad-alu           line 04  col 17 pic X(25)
+           using  ws-nome                foreground-color 15.
+
+           05 sc-endereco-cad-alu        line 05  col 17 pic X(35)
+           using  ws-endereco            foreground-color 15.
+
+           05 sc-mae-cad-alu             line 06  col 17 pic X(25)
+           using  ws-mae                 foreground-color 15.
+
+           05 sc-pai-cad-alu             line 07  col 17 pic X(25)
+           using  ws-pai                 foreground-color 15.
+
+           05 sc-tel-cad-alu             line 08  col 17 pic X(15)
+           using  ws-tel                 foreground-color 15.
+
+           05 sc-nota1                   line 09  col 17 pic 9(02)V99
+           using ws-nota1                foreground-color 15.
+
+           05 sc-nota2                   line 10  col 17 pic 9(02)V99
+           using ws-nota2                foreground-color 15.
+
+           05 sc-nota3                   line 11  col 17 pic 9(02)V99
+           using ws-nota3                foreground-color 15.
+
+           05 sc-nota4                   line 12  col 17 pic 9(02)V99
+           using ws-nota4                foreground-color 15.
+
       *>Declaração do corpo do programa
        procedure division.
 
@@ -360,6 +731,16 @@
       *>------------------------------------------------------------------------
        inicializa section.
 
+           open extend arqErros
+           if ws-fs-erros <> 00 then
+               open output arqErros
+           end-if
+           if ws-fs-erros <> 00
+           and ws-fs-erros <> 05 then
+               display "Erro ao abrir arq. arqErros: " ws-fs-erros
+               stop run
+           end-if
+
            open i-o arqAlunos
            if ws-fs-arqAlunos  <> 00
            and ws-fs-arqAlunos <> 05 then
@@ -369,6 +750,29 @@
                move "Erro ao abrir arq. arqAlunos "  to ws-msn-erro-text
                perform finaliza-anormal
            end-if
+
+           open i-o arqNotas
+           if ws-fs-arqNotas  <> 00
+           and ws-fs-arqNotas <> 05 then
+
+               move 11                               to ws-msn-erro-ofsset
+               move ws-fs-arqNotas                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqNotas "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend arqAuditoria
+           if ws-fs-auditoria <> 00 then
+               open output arqAuditoria
+           end-if
+           if ws-fs-auditoria <> 00
+           and ws-fs-auditoria <> 05 then
+
+               move 10                                    to ws-msn-erro-ofsset
+               move ws-fs-auditoria                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAuditoria "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
            .
        inicializa-exit.
            exit.
@@ -385,10 +789,12 @@
       *>        inicialização das variaveis  da tela
                 move   space  to  ws-cadastro-aluno
                 move   space  to  ws-cadastro-nota
+                move   space  to  ws-cadastro-nota-disc
                 move   space  to  ws-consulta-indexada
                 move   space  to  ws-consulta-sequencial
                 move   space  to  ws-alterar
                 move   space  to  ws-deletar
+                move   space  to  ws-reativar
                 move   space  to  ws-sair
 
                 display tela-menu
@@ -424,6 +830,16 @@
                        perform deletar
                 end-if
 
+                if ws-reativar = "X"
+                or ws-reativar = "x" then
+                       perform reativar
+                end-if
+
+                if ws-cadastro-nota-disc = "X"
+                or ws-cadastro-nota-disc = "x" then
+                       perform cadastrar-notas-disciplina
+                end-if
+
            end-perform
            .
        processamento-exit.
@@ -449,26 +865,61 @@
                 move   0      to  ws-nota2
                 move   0      to  ws-nota3
                 move   0      to  ws-nota4
+                move   "A"    to  ws-status
 
                display tela-cad-aluno
                accept tela-cad-aluno
 
-               move ws-aluno to fd-aluno
-               write fd-aluno
+               if ws-nome = space
+               or ws-codigo = 0 then
 
-               if ws-fs-arqAlunos  <> 00
-               and ws-fs-arqAlunos <> 05 then
+                   display erase
+                   display "Nome nao pode ser vazio e codigo nao pode ser zero!"
+                   accept ws-aux
+               else
 
-                   move 2                                to ws-msn-erro-ofsset
-                   move ws-fs-arqAlunos                  to ws-msn-erro-cod
-                   move "Erro ao cadastrar aluno "       to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
+                   move ws-aluno to fd-aluno
+                   write fd-aluno
+
+                   if ws-fs-arqAlunos  <> 00
+                   and ws-fs-arqAlunos <> 05 then
 
-               move "Cadastro de aluno realizado com sucesso" to ws-msn
+                       move 2                                to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao cadastrar aluno "       to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
 
-               display tela-realizado-sucesso
-               accept tela-realizado-sucesso
+                   move ws-codigo      to ws-aud-codigo
+                   move "CADASTRO"     to ws-aud-operacao
+                   move 0              to ws-aud-cod-disc
+                   move space          to ws-aud-antes-nome
+                   move space          to ws-aud-antes-endereco
+                   move space          to ws-aud-antes-mae
+                   move space          to ws-aud-antes-pai
+                   move space          to ws-aud-antes-tel
+                   move 0              to ws-aud-antes-nota1
+                   move 0              to ws-aud-antes-nota2
+                   move 0              to ws-aud-antes-nota3
+                   move 0              to ws-aud-antes-nota4
+                   move space          to ws-aud-antes-status
+                   move ws-nome        to ws-aud-depois-nome
+                   move ws-endereco    to ws-aud-depois-endereco
+                   move ws-mae         to ws-aud-depois-mae
+                   move ws-pai         to ws-aud-depois-pai
+                   move ws-tel         to ws-aud-depois-tel
+                   move ws-nota1       to ws-aud-depois-nota1
+                   move ws-nota2       to ws-aud-depois-nota2
+                   move ws-nota3       to ws-aud-depois-nota3
+                   move ws-nota4       to ws-aud-depois-nota4
+                   move ws-status      to ws-aud-depois-status
+                   perform grava-auditoria
+
+                   move "Cadastro de aluno realizado com sucesso" to ws-msn
+
+                   display tela-realizado-sucesso
+                   accept tela-realizado-sucesso
+               end-if
 
             end-perform
 
@@ -500,22 +951,43 @@
                display tela-consulta-indexada
                accept tela-consulta-indexada
 
-               move ws-codigo to fd-codigo
-               read arqAlunos
+      *>        busca por codigo (fd-codigo) ou, se o codigo nao foi informado,
+      *>        por nome (chave alternativa fd-nome)
+               if ws-codigo not = 0
+                   move ws-codigo to fd-codigo
+                   read arqAlunos
+               else
+                   move ws-nome to fd-nome
+                   read arqAlunos key is fd-nome
+               end-if
 
-               if ws-fs-arqAlunos  <> 00
-               and ws-fs-arqAlunos <> 05 then
+               if ws-fs-arqAlunos = 23 then
 
-                   move 3                                to ws-msn-erro-ofsset
-                   move ws-fs-arqAlunos                  to ws-msn-erro-cod
-                   move "Erro ao consultar indexado "    to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
+                   display erase
+                   display "Aluno nao encontrado!"
+                   accept ws-aux
+               else
 
-               move fd-aluno to ws-aluno
+                   if ws-fs-arqAlunos  <> 00
+                   and ws-fs-arqAlunos <> 05 then
 
-               display tela-consulta-indexada
-               accept tela-consulta-indexada
+                       move 3                                to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao consultar indexado "    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   move fd-aluno to ws-aluno
+
+                   if ws-status = "I" then
+                       display erase
+                       display "Aluno nao encontrado!"
+                       accept ws-aux
+                   else
+                       display tela-consulta-indexada-view
+                       accept tela-consulta-indexada-view
+                   end-if
+               end-if
 
            end-perform
            .
@@ -544,22 +1016,56 @@
                display tela-consulta-indexada
                accept tela-consulta-indexada
 
-               move ws-codigo to fd-codigo
-               read arqAlunos
+      *>        busca por codigo (fd-codigo) ou, se o codigo nao foi informado,
+      *>        por nome (chave alternativa fd-nome)
+               if ws-codigo not = 0
+                   move ws-codigo to fd-codigo
+                   read arqAlunos
+               else
+                   move ws-nome to fd-nome
+                   read arqAlunos key is fd-nome
+               end-if
 
-               if ws-fs-arqAlunos  <> 00
-               and ws-fs-arqAlunos <> 05 then
+               if ws-fs-arqAlunos = 23 then
 
-                   move 4                                to ws-msn-erro-ofsset
-                   move ws-fs-arqAlunos                  to ws-msn-erro-cod
-                   move "Erro ao consultar sequencial"   to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
+                   display erase
+                   display "Aluno nao encontrado!"
+                   accept ws-aux
+               else
 
-               move fd-aluno to ws-aluno
+                   if ws-fs-arqAlunos  <> 00
+                   and ws-fs-arqAlunos <> 05 then
 
-               display tela-consulta-indexada
-               accept tela-consulta-indexada
+                       move 4                                to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao consultar sequencial"   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   move fd-aluno to ws-aluno
+
+      *>            a busca acima pode ter usado a chave alternativa
+      *>            fd-nome (quando o codigo nao foi informado); reestabelece
+      *>            fd-codigo como chave de referencia antes de paginar, para
+      *>            que o proximo/anterior sempre andem em ordem de codigo
+                   start arqAlunos key is equal to fd-codigo
+
+                   if ws-fs-arqAlunos  <> 00
+                   and ws-fs-arqAlunos <> 05 then
+
+                       move 4                                to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao consultar sequencial"   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if fd-status = "I" then
+                       display erase
+                       display "Aluno nao encontrado!"
+                       accept ws-aux
+                   else
+                       display tela-consulta-indexada-view
+                       accept tela-consulta-indexada-view
 
             perform until ws-sair = "V" or ws-sair = "v"
 
@@ -567,6 +1073,7 @@
                if  ws-fs-arqAlunos <> 0  then
                   if ws-fs-arqAlunos = 10 then
                       perform consultar-sequencial-prev
+                      exit perform
                   else
                       move 4                                   to ws-msn-erro-ofsset
                       move ws-fs-arqAlunos                     to ws-msn-erro-cod
@@ -575,13 +1082,19 @@
                   end-if
                end-if
 
+               if fd-status = "I" then
+                   exit perform cycle
+               end-if
+
                move  fd-aluno       to  ws-aluno
 
-               display tela-consulta-indexada
-               accept tela-consulta-indexada
+               display tela-consulta-indexada-view
+               accept tela-consulta-indexada-view
 
            end-perform
+                   end-if
 
+               end-if
 
            .
        consultar-sequencial-exit.
@@ -620,10 +1133,14 @@
                   end-if
                end-if
 
+               if fd-status = "I" then
+                   exit perform cycle
+               end-if
+
                move  fd-aluno       to  ws-aluno
 
-               display tela-consulta-indexada
-               accept tela-consulta-indexada
+               display tela-consulta-indexada-view
+               accept tela-consulta-indexada-view
 
            end-perform
 
@@ -655,46 +1172,249 @@
                display tela-cad-notas
                accept tela-cad-notas
 
-               move ws-codigo to fd-codigo
-               read arqAlunos
-
-               if  ws-fs-arqAlunos <> 0  then
-                  if ws-fs-arqAlunos = 10 then
-                      perform consultar-sequencial
-                  else
-                      move 6                                   to ws-msn-erro-ofsset
-                      move ws-fs-arqAlunos                     to ws-msn-erro-cod
-                      move "Erro ao cadastrar notas "          to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
+               if ws-codigo not = 0
+                   move ws-codigo to fd-codigo
+                   read arqAlunos
+               else
+                   move ws-nome to fd-nome
+                   read arqAlunos key is fd-nome
                end-if
 
-               move fd-aluno to ws-aluno
+               if ws-fs-arqAlunos = 23 then
 
-               display tela-cad-notas
-               accept tela-cad-notas
+                   display erase
+                   display "Aluno nao encontrado!"
+                   accept ws-aux
+               else
+
+                   if  ws-fs-arqAlunos <> 0  then
+                      if ws-fs-arqAlunos = 10 then
+                          perform consultar-sequencial
+                      else
+                          move 6                                   to ws-msn-erro-ofsset
+                          move ws-fs-arqAlunos                     to ws-msn-erro-cod
+                          move "Erro ao cadastrar notas "          to ws-msn-erro-text
+                          perform finaliza-anormal
+                      end-if
+                   end-if
 
-               move ws-aluno to fd-aluno
-               rewrite fd-aluno
+                   move fd-aluno to ws-aluno
 
-               if ws-fs-arqAlunos  <> 00
-               and ws-fs-arqAlunos <> 05 then
+                   if ws-status = "I" then
+                       display erase
+                       display "Aluno esta inativo!"
+                       accept ws-aux
+                   else
 
-                   move 6                                to ws-msn-erro-ofsset
-                   move ws-fs-arqAlunos                  to ws-msn-erro-cod
-                   move "Erro ao cadastrar notas "       to ws-msn-erro-text
-                   perform finaliza-anormal
+                       move ws-nome        to ws-aud-antes-nome
+                       move ws-endereco    to ws-aud-antes-endereco
+                       move ws-mae         to ws-aud-antes-mae
+                       move ws-pai         to ws-aud-antes-pai
+                       move ws-tel         to ws-aud-antes-tel
+                       move ws-nota1       to ws-aud-antes-nota1
+                       move ws-nota2       to ws-aud-antes-nota2
+                       move ws-nota3       to ws-aud-antes-nota3
+                       move ws-nota4       to ws-aud-antes-nota4
+                       move ws-status      to ws-aud-antes-status
+
+                       display tela-cad-notas-view
+                       accept tela-cad-notas-view
+
+                       if ws-nota1 > 10,00
+                       or ws-nota2 > 10,00
+                       or ws-nota3 > 10,00
+                       or ws-nota4 > 10,00 then
+
+                           display erase
+                           display "Notas devem estar entre 0,00 e 10,00!"
+                           accept ws-aux
+                       else
+
+                           move ws-aluno to fd-aluno
+                           rewrite fd-aluno
+
+                           if ws-fs-arqAlunos  <> 00
+                           and ws-fs-arqAlunos <> 05 then
+
+                               move 6                                to ws-msn-erro-ofsset
+                               move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                               move "Erro ao cadastrar notas "       to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+
+                           move ws-codigo      to ws-aud-codigo
+                           move "NOTAS"        to ws-aud-operacao
+                           move 0              to ws-aud-cod-disc
+                           move ws-nome        to ws-aud-depois-nome
+                           move ws-endereco    to ws-aud-depois-endereco
+                           move ws-mae         to ws-aud-depois-mae
+                           move ws-pai         to ws-aud-depois-pai
+                           move ws-tel         to ws-aud-depois-tel
+                           move ws-nota1       to ws-aud-depois-nota1
+                           move ws-nota2       to ws-aud-depois-nota2
+                           move ws-nota3       to ws-aud-depois-nota3
+                           move ws-nota4       to ws-aud-depois-nota4
+                           move ws-status      to ws-aud-depois-status
+                           perform grava-auditoria
+
+                           move "Cadastro de notas realizado com sucesso" to ws-msn
+
+                           display tela-realizado-sucesso
+                           accept tela-realizado-sucesso
+                       end-if
+                   end-if
                end-if
 
-               move "Cadastro de notas realizado com sucesso" to ws-msn
+            end-perform
+
+           .
+       cadastrar-notas-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de cadastrar notas por disciplina (arqNotas.dat) - permite um
+      *>  numero arbitrario de disciplinas por aluno, cada uma com suas 4 notas
+      *>------------------------------------------------------------------------
+       cadastrar-notas-disciplina section.
+
+            perform until ws-sair = "V"
+                       or ws-sair = "v"
+      *>        inicialização das variaveis  da tela
+                move   space  to  ws-nome
+                move   space  to  ws-endereco
+                move   space  to  ws-mae
+                move   space  to  ws-pai
+                move   space  to  ws-tel
+                move   space  to  ws-sair
+                move   0      to  ws-codigo
+                move   0      to  ws-nota-cod-disc
+                move   space to  ws-nota-nome-disc
+                move   0      to  ws-nota-nota1
+                move   0      to  ws-nota-nota2
+                move   0      to  ws-nota-nota3
+                move   0      to  ws-nota-nota4
+
+               display tela-cad-notas-disc
+               accept tela-cad-notas-disc
+
+               move ws-codigo to fd-codigo
+               read arqAlunos
+
+               if ws-fs-arqAlunos = 23 then
+
+                   display erase
+                   display "Aluno nao encontrado!"
+                   accept ws-aux
+               else
+
+                   if ws-fs-arqAlunos  <> 00
+                   and ws-fs-arqAlunos <> 05 then
+
+                       move 14                               to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao consultar aluno "       to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if fd-status = "I" then
+
+                       display erase
+                       display "Aluno inativo - reative o cadastro antes de lancar notas"
+                       accept ws-aux
+                   else
 
-               display tela-realizado-sucesso
-               accept tela-realizado-sucesso
+                       move fd-nome to ws-nome
+
+                       display tela-cad-notas-disc-view
+                       accept tela-cad-notas-disc-view
+
+                       if ws-nota-nota1 > 10,00
+                       or ws-nota-nota2 > 10,00
+                       or ws-nota-nota3 > 10,00
+                       or ws-nota-nota4 > 10,00
+                       or ws-nota-cod-disc = 0
+                       or ws-nota-nome-disc = space then
+
+                           display erase
+                           display "Disciplina invalida ou notas fora de 0,00 a 10,00!"
+                           accept ws-aux
+                       else
+
+                           move ws-codigo         to fd-nota-codigo
+                           move ws-nota-cod-disc  to fd-nota-cod-disc
+
+      *>                    le o registro atual (se existir) para capturar as
+      *>                    notas anteriores antes de sobrescreve-las
+                           read arqNotas
+
+                           if ws-fs-arqNotas = 00 then
+                               move fd-nota-nota1 to ws-aud-antes-nota1
+                               move fd-nota-nota2 to ws-aud-antes-nota2
+                               move fd-nota-nota3 to ws-aud-antes-nota3
+                               move fd-nota-nota4 to ws-aud-antes-nota4
+                           else
+                               move 0 to ws-aud-antes-nota1
+                               move 0 to ws-aud-antes-nota2
+                               move 0 to ws-aud-antes-nota3
+                               move 0 to ws-aud-antes-nota4
+                           end-if
+
+                           move ws-nota-nome-disc to fd-nota-nome-disc
+                           move ws-nota-nota1     to fd-nota-nota1
+                           move ws-nota-nota2     to fd-nota-nota2
+                           move ws-nota-nota3     to fd-nota-nota3
+                           move ws-nota-nota4     to fd-nota-nota4
+
+                           write fd-nota
+
+                           if ws-fs-arqNotas = 22 then
+                               rewrite fd-nota
+                           end-if
+
+                           if ws-fs-arqNotas  <> 00
+                           and ws-fs-arqNotas <> 05
+                           and ws-fs-arqNotas <> 22 then
+
+                               move 14                                to ws-msn-erro-ofsset
+                               move ws-fs-arqNotas                    to ws-msn-erro-cod
+                               move "Erro ao cadastrar notas "        to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+
+                           move ws-codigo         to ws-aud-codigo
+                           move "NOTAS-DISC"      to ws-aud-operacao
+                           move ws-nota-cod-disc  to ws-aud-cod-disc
+                           move space             to ws-aud-antes-nome
+                           move space             to ws-aud-antes-endereco
+                           move space             to ws-aud-antes-mae
+                           move space             to ws-aud-antes-pai
+                           move space             to ws-aud-antes-tel
+                           move space             to ws-aud-antes-status
+                           move space             to ws-aud-depois-nome
+                           move space             to ws-aud-depois-endereco
+                           move space             to ws-aud-depois-mae
+                           move space             to ws-aud-depois-pai
+                           move space             to ws-aud-depois-tel
+                           move ws-nota-nota1     to ws-aud-depois-nota1
+                           move ws-nota-nota2     to ws-aud-depois-nota2
+                           move ws-nota-nota3     to ws-aud-depois-nota3
+                           move ws-nota-nota4     to ws-aud-depois-nota4
+                           move space             to ws-aud-depois-status
+                           perform grava-auditoria
+
+                           move "Notas da disciplina gravadas com sucesso" to ws-msn
+
+                           display tela-realizado-sucesso
+                           accept tela-realizado-sucesso
+                       end-if
+                   end-if
+               end-if
 
             end-perform
 
            .
-       cadastrar-notas-exit.
+       cadastrar-notas-disciplina-exit.
            exit.
 
 
@@ -722,35 +1442,93 @@
                display tela-alterar-cad
                accept tela-alterar-cad
 
-               move ws-codigo to fd-codigo
-               read arqAlunos
-
-               if  ws-fs-arqAlunos <> 0  then
-                  if ws-fs-arqAlunos = 10 then
-                      perform consultar-sequencial
-                  else
-                      move 7                                   to ws-msn-erro-ofsset
-                      move ws-fs-arqAlunos                     to ws-msn-erro-cod
-                      move "Erro ao alterar cadastro"          to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
+               if ws-codigo not = 0
+                   move ws-codigo to fd-codigo
+                   read arqAlunos
+               else
+                   move ws-nome to fd-nome
+                   read arqAlunos key is fd-nome
                end-if
 
-               move fd-aluno to ws-aluno
+               if ws-fs-arqAlunos = 23 then
 
-               display tela-alterar-cad
-               accept tela-alterar-cad
+                   display erase
+                   display "Aluno nao encontrado!"
+                   accept ws-aux
+               else
 
-               move ws-aluno to fd-aluno
-               rewrite fd-aluno
+                   if  ws-fs-arqAlunos <> 0  then
+                      if ws-fs-arqAlunos = 10 then
+                          perform consultar-sequencial
+                      else
+                          move 7                                   to ws-msn-erro-ofsset
+                          move ws-fs-arqAlunos                     to ws-msn-erro-cod
+                          move "Erro ao alterar cadastro"          to ws-msn-erro-text
+                          perform finaliza-anormal
+                      end-if
+                   end-if
 
-               if ws-fs-arqAlunos  <> 00
-               and ws-fs-arqAlunos <> 05 then
+                   move fd-aluno to ws-aluno
 
-                   move 7                                to ws-msn-erro-ofsset
-                   move ws-fs-arqAlunos                  to ws-msn-erro-cod
-                   move "Erro ao alterar cadastro"       to ws-msn-erro-text
-                   perform finaliza-anormal
+                   if ws-status = "I" then
+                       display erase
+                       display "Aluno esta inativo!"
+                       accept ws-aux
+                   else
+
+                       move ws-nome        to ws-aud-antes-nome
+                       move ws-endereco    to ws-aud-antes-endereco
+                       move ws-mae         to ws-aud-antes-mae
+                       move ws-pai         to ws-aud-antes-pai
+                       move ws-tel         to ws-aud-antes-tel
+                       move ws-nota1       to ws-aud-antes-nota1
+                       move ws-nota2       to ws-aud-antes-nota2
+                       move ws-nota3       to ws-aud-antes-nota3
+                       move ws-nota4       to ws-aud-antes-nota4
+                       move ws-status      to ws-aud-antes-status
+
+                       display tela-alterar-cad-view
+                       accept tela-alterar-cad-view
+
+                       if ws-nome = space
+                       or ws-nota1 > 10,00
+                       or ws-nota2 > 10,00
+                       or ws-nota3 > 10,00
+                       or ws-nota4 > 10,00 then
+
+                           display erase
+                           display "Nome vazio ou notas fora de 0,00 a 10,00!"
+                           accept ws-aux
+                       else
+
+                           move ws-aluno to fd-aluno
+                           rewrite fd-aluno
+
+                           if ws-fs-arqAlunos  <> 00
+                           and ws-fs-arqAlunos <> 05 then
+
+                               move 7                                to ws-msn-erro-ofsset
+                               move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                               move "Erro ao alterar cadastro"       to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+
+                           move ws-codigo      to ws-aud-codigo
+                           move "ALTERACAO"    to ws-aud-operacao
+                           move 0              to ws-aud-cod-disc
+                           move ws-nome        to ws-aud-depois-nome
+                           move ws-endereco    to ws-aud-depois-endereco
+                           move ws-mae         to ws-aud-depois-mae
+                           move ws-pai         to ws-aud-depois-pai
+                           move ws-tel         to ws-aud-depois-tel
+                           move ws-nota1       to ws-aud-depois-nota1
+                           move ws-nota2       to ws-aud-depois-nota2
+                           move ws-nota3       to ws-aud-depois-nota3
+                           move ws-nota4       to ws-aud-depois-nota4
+                           move ws-status      to ws-aud-depois-status
+                           perform grava-auditoria
+                       end-if
+                   end-if
                end-if
 
             end-perform
@@ -780,44 +1558,246 @@
                display tela-consulta-indexada
                accept tela-consulta-indexada
 
-               move ws-codigo to fd-codigo
-               read arqAlunos
+               if ws-codigo not = 0
+                   move ws-codigo to fd-codigo
+                   read arqAlunos
+               else
+                   move ws-nome to fd-nome
+                   read arqAlunos key is fd-nome
+               end-if
 
-               if ws-fs-arqAlunos  <> 00
-               and ws-fs-arqAlunos <> 05 then
+               if ws-fs-arqAlunos = 23 then
+                   display erase
+                   display "Codigo informado invalido!"
+                   accept ws-aux
+               else
+
+                   if ws-fs-arqAlunos  <> 00
+                   and ws-fs-arqAlunos <> 05 then
+
+                       move 8                                to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao consultar indexado "    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   move fd-aluno to ws-aluno
+
+                   if ws-status = "I" then
+                       display erase
+                       display "Cadastro ja esta inativo!"
+                       accept ws-aux
+                   else
 
-                   move 8                                to ws-msn-erro-ofsset
-                   move ws-fs-arqAlunos                  to ws-msn-erro-cod
-                   move "Erro ao consultar indexado "    to ws-msn-erro-text
-                   perform finaliza-anormal
+                       move ws-nome        to ws-aud-antes-nome
+                       move ws-endereco    to ws-aud-antes-endereco
+                       move ws-mae         to ws-aud-antes-mae
+                       move ws-pai         to ws-aud-antes-pai
+                       move ws-tel         to ws-aud-antes-tel
+                       move ws-nota1       to ws-aud-antes-nota1
+                       move ws-nota2       to ws-aud-antes-nota2
+                       move ws-nota3       to ws-aud-antes-nota3
+                       move ws-nota4       to ws-aud-antes-nota4
+                       move ws-status      to ws-aud-antes-status
+
+                       display tela-consulta-indexada-view
+                       accept tela-consulta-indexada-view
+
+                       move "I"      to ws-status
+                       move ws-aluno to fd-aluno
+                       rewrite fd-aluno
+
+                       if  ws-fs-arqAlunos = 0 then
+
+                           move ws-codigo      to ws-aud-codigo
+                           move "DELECAO"      to ws-aud-operacao
+                           move 0              to ws-aud-cod-disc
+                           move ws-nome        to ws-aud-depois-nome
+                           move ws-endereco    to ws-aud-depois-endereco
+                           move ws-mae         to ws-aud-depois-mae
+                           move ws-pai         to ws-aud-depois-pai
+                           move ws-tel         to ws-aud-depois-tel
+                           move ws-nota1       to ws-aud-depois-nota1
+                           move ws-nota2       to ws-aud-depois-nota2
+                           move ws-nota3       to ws-aud-depois-nota3
+                           move ws-nota4       to ws-aud-depois-nota4
+                           move ws-status      to ws-aud-depois-status
+                           perform grava-auditoria
+
+                           move "Cadastro de aluno inativado com sucesso" to ws-msn
+
+                           display tela-realizado-sucesso
+                           accept tela-realizado-sucesso
+
+                       else
+                           if ws-fs-arqAlunos = 23 then
+                               display erase
+                               display "Codigo informado invalido!"
+                               accept ws-aux
+                           else
+                               move 8                                   to ws-msn-erro-ofsset
+                               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+                               move "Erro ao inativar arq. arqAlunos "  to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                       end-if
+                   end-if
                end-if
+           .
+       deletar-exit.
+           exit.
 
-               move fd-aluno to ws-aluno
+
+      *>------------------------------------------------------------------------
+      *>  Reativa um cadastro previamente inativado (status = "I")
+      *>------------------------------------------------------------------------
+       reativar section.
+
+      *>        inicialização das variaveis  da tela
+                move   space  to  ws-nome
+                move   space  to  ws-endereco
+                move   space  to  ws-mae
+                move   space  to  ws-pai
+                move   space  to  ws-tel
+                move   space  to  ws-sair
+                move   0      to  ws-codigo
+                move   0      to  ws-nota1
+                move   0      to  ws-nota2
+                move   0      to  ws-nota3
+                move   0      to  ws-nota4
 
                display tela-consulta-indexada
                accept tela-consulta-indexada
 
-               delete arqAlunos
-               if  ws-fs-arqAlunos = 0 then
-                   move "Cadastro de aluno deletado com sucesso" to ws-msn
-
-                   display tela-realizado-sucesso
-                   accept tela-realizado-sucesso
+               if ws-codigo not = 0
+                   move ws-codigo to fd-codigo
+                   read arqAlunos
+               else
+                   move ws-nome to fd-nome
+                   read arqAlunos key is fd-nome
+               end-if
 
+               if ws-fs-arqAlunos = 23 then
+                   display erase
+                   display "Codigo informado invalido!"
+                   accept ws-aux
                else
-                   if ws-fs-arqAlunos = 23 then
+
+                   if ws-fs-arqAlunos  <> 00
+                   and ws-fs-arqAlunos <> 05 then
+
+                       move 17                               to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao consultar indexado "    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   move fd-aluno to ws-aluno
+
+                   if ws-status <> "I" then
                        display erase
-                       display "Codigo informado invalido!"
+                       display "Cadastro ja esta ativo!"
                        accept ws-aux
                    else
-                       move 8                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqAlunos                     to ws-msn-erro-cod
-                       move "Erro ao apagar arq. arqAlunos "    to ws-msn-erro-text
-                       perform finaliza-anormal
+
+                       move ws-nome        to ws-aud-antes-nome
+                       move ws-endereco    to ws-aud-antes-endereco
+                       move ws-mae         to ws-aud-antes-mae
+                       move ws-pai         to ws-aud-antes-pai
+                       move ws-tel         to ws-aud-antes-tel
+                       move ws-nota1       to ws-aud-antes-nota1
+                       move ws-nota2       to ws-aud-antes-nota2
+                       move ws-nota3       to ws-aud-antes-nota3
+                       move ws-nota4       to ws-aud-antes-nota4
+                       move ws-status      to ws-aud-antes-status
+
+                       display tela-consulta-indexada-view
+                       accept tela-consulta-indexada-view
+
+                       move "A"      to ws-status
+                       move ws-aluno to fd-aluno
+                       rewrite fd-aluno
+
+                       if  ws-fs-arqAlunos = 0 then
+
+                           move ws-codigo      to ws-aud-codigo
+                           move "REATIVACAO"   to ws-aud-operacao
+                           move 0              to ws-aud-cod-disc
+                           move ws-nome        to ws-aud-depois-nome
+                           move ws-endereco    to ws-aud-depois-endereco
+                           move ws-mae         to ws-aud-depois-mae
+                           move ws-pai         to ws-aud-depois-pai
+                           move ws-tel         to ws-aud-depois-tel
+                           move ws-nota1       to ws-aud-depois-nota1
+                           move ws-nota2       to ws-aud-depois-nota2
+                           move ws-nota3       to ws-aud-depois-nota3
+                           move ws-nota4       to ws-aud-depois-nota4
+                           move ws-status      to ws-aud-depois-status
+                           perform grava-auditoria
+
+                           move "Cadastro de aluno reativado com sucesso" to ws-msn
+
+                           display tela-realizado-sucesso
+                           accept tela-realizado-sucesso
+
+                       else
+                           if ws-fs-arqAlunos = 23 then
+                               display erase
+                               display "Codigo informado invalido!"
+                               accept ws-aux
+                           else
+                               move 17                                  to ws-msn-erro-ofsset
+                               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+                               move "Erro ao reativar arq. arqAlunos "  to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                       end-if
                    end-if
                end-if
            .
-       deletar-exit.
+       reativar-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Monta data/hora corrente no formato AAAA-MM-DD HH:MM:SS
+      *>------------------------------------------------------------------------
+       formata-data-hora section.
+
+           move function current-date to ws-current-date
+           move ws-current-date(1:4)   to ws-dhf-ano
+           move ws-current-date(5:2)   to ws-dhf-mes
+           move ws-current-date(7:2)   to ws-dhf-dia
+           move ws-current-date(9:2)   to ws-dhf-hora
+           move ws-current-date(11:2)  to ws-dhf-min
+           move ws-current-date(13:2)  to ws-dhf-seg
+           .
+       formata-data-hora-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Grava um registro de auditoria (antes/depois) em arqAuditoria.dat
+      *>  Chamado com ws-aud-codigo/ws-aud-operacao/ws-aud-antes/ws-aud-depois
+      *>  ja preenchidos pela secao que originou o evento.
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+
+           perform formata-data-hora
+
+           move ws-datahora-fmt to ws-aud-datahora
+           move ws-auditoria    to fd-auditoria
+           write fd-auditoria
+
+           if ws-fs-auditoria <> 0 then
+
+               move 18                                     to ws-msn-erro-ofsset
+               move ws-fs-auditoria                        to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqAuditoria "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-auditoria-exit.
            exit.
 
 
@@ -827,6 +1807,17 @@
        finaliza-anormal section.
            display tela-erro
            accept tela-erro
+
+           perform formata-data-hora
+           move ws-datahora-fmt to ws-erro-log-datahora
+           move ws-msn          to ws-erro-log-msn
+           write fd-erro-log from ws-erro-log
+
+           close arqAlunos
+           close arqNotas
+           close arqAuditoria
+           close arqErros
+
            Stop run
            .
        finaliza-anormal-exit.
@@ -842,7 +1833,31 @@
            if ws-fs-arqAlunos <> 0 then
                move 9                                to ws-msn-erro-ofsset
                move ws-fs-arqAlunos                  to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
+               move "Erro ao fechar arq. arqAlunos "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqNotas
+           if ws-fs-arqNotas <> 0 then
+               move 12                                     to ws-msn-erro-ofsset
+               move ws-fs-arqNotas                         to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqNotas "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAuditoria
+           if ws-fs-auditoria <> 0 then
+               move 13                                     to ws-msn-erro-ofsset
+               move ws-fs-auditoria                        to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAuditoria "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqErros
+           if ws-fs-erros <> 0 then
+               move 15                                     to ws-msn-erro-ofsset
+               move ws-fs-erros                            to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqErros "        to ws-msn-erro-text
                perform finaliza-anormal
            end-if
            Stop run
