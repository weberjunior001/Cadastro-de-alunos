@@ -0,0 +1,188 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "migraAlunosStatus".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+      *>   arqAlunos.dat gravado antes do campo fd-status existir (layout
+      *>   com 4 notas e mais nada depois) - o operador deve apontar
+      *>   arqAlunosAntigo.dat para uma copia do arquivo de producao antes
+      *>   de rodar esta migracao; o job nao toca no arqAlunos.dat corrente
+      *>   ate a promocao final
+           select arqAlunosAntigo assign to "arqAlunosAntigo.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-aa-codigo
+           file status is ws-fs-antigo.
+
+           select arqAlunosNovo assign to "arqAlunosNovo.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-nv-codigo
+           alternate record key is fd-nv-nome with duplicates
+           file status is ws-fs-novo.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+      *>Layout antigo de fd-aluno, sem fd-status (o unico campo que a
+      *>migracao precisa preencher, com "A" - o layout anterior a este nao
+      *>tinha como marcar um aluno como inativo)
+       fd arqAlunosAntigo.
+       01 fd-aluno-antigo.
+          05 fd-aa-codigo                          pic 9(03).
+          05 fd-aa-nome                            pic A(25).
+          05 fd-aa-endereco                        pic X(35).
+          05 fd-aa-mae                             pic A(25).
+          05 fd-aa-pai                             pic A(25).
+          05 fd-aa-tel                             pic X(15).
+          05 fd-aa-nota1                           pic 9(02)V99.
+          05 fd-aa-nota2                           pic 9(02)V99.
+          05 fd-aa-nota3                           pic 9(02)V99.
+          05 fd-aa-nota4                           pic 9(02)V99.
+
+      *>Arquivo indexado novo, no layout corrente (com fd-status), gravado
+      *>do zero a partir da leitura sequencial de arqAlunosAntigo - campos
+      *>na mesma ordem/tamanho de ALUNOFD (mesma convencao usada em
+      *>reorgAlunos.cbl para o seu fd-aluno-novo)
+       fd arqAlunosNovo.
+       01 fd-aluno-novo.
+          05 fd-nv-codigo                          pic 9(03).
+          05 fd-nv-nome                            pic A(25).
+          05 fd-nv-endereco                        pic X(35).
+          05 fd-nv-mae                             pic A(25).
+          05 fd-nv-pai                             pic A(25).
+          05 fd-nv-tel                             pic X(15).
+          05 fd-nv-nota1                           pic 9(02)V99.
+          05 fd-nv-nota2                           pic 9(02)V99.
+          05 fd-nv-nota3                           pic 9(02)V99.
+          05 fd-nv-nota4                           pic 9(02)V99.
+          05 fd-nv-status                          pic X(01).
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       77  ws-fs-antigo                             pic  9(02).
+       77  ws-fs-novo                               pic  9(02).
+
+       77  ws-tot-lidos                              pic 9(05) value 0.
+       77  ws-tot-gravados                           pic 9(05) value 0.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqAlunosAntigo
+           if ws-fs-antigo  <> 00
+           and ws-fs-antigo <> 05 then
+               display "Erro ao abrir arq. arqAlunosAntigo.dat: " ws-fs-antigo
+               stop run
+           end-if
+
+           open output arqAlunosNovo
+           if ws-fs-novo <> 00 then
+               display "Erro ao abrir arq. arqAlunosNovo.dat: " ws-fs-novo
+               stop run
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - leitura sequencial de arqAlunosAntigo,
+      *>  copiando campo a campo para o layout corrente e preenchendo
+      *>  fd-nv-status com "A" (nenhum aluno era marcado inativo no layout
+      *>  antigo, que nao tinha esse campo)
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqAlunosAntigo next
+           perform until ws-fs-antigo = 10
+
+               add 1 to ws-tot-lidos
+
+               move fd-aa-codigo      to fd-nv-codigo
+               move fd-aa-nome        to fd-nv-nome
+               move fd-aa-endereco    to fd-nv-endereco
+               move fd-aa-mae         to fd-nv-mae
+               move fd-aa-pai         to fd-nv-pai
+               move fd-aa-tel         to fd-nv-tel
+               move fd-aa-nota1       to fd-nv-nota1
+               move fd-aa-nota2       to fd-nv-nota2
+               move fd-aa-nota3       to fd-nv-nota3
+               move fd-aa-nota4       to fd-nv-nota4
+               move "A"               to fd-nv-status
+
+               write fd-aluno-novo
+
+               if ws-fs-novo  <> 00
+               and ws-fs-novo <> 05 then
+                   display "Erro ao gravar arq. arqAlunosNovo.dat: " ws-fs-novo
+                   stop run
+               end-if
+
+               add 1 to ws-tot-gravados
+
+               read arqAlunosAntigo next
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização - fecha os arquivos e promove o arquivo indexado novo,
+      *>  ja no layout corrente, para o nome definitivo arqAlunos.dat
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           display "Registros lidos.....: " ws-tot-lidos
+           display "Registros gravados..: " ws-tot-gravados
+
+           close arqAlunosAntigo
+           close arqAlunosNovo
+
+      *>   Mesma ressalva de reorgAlunos.cbl: assume o handler de arquivo
+      *>   indexado padrao do GnuCOBOL (runtime "GC"), que grava
+      *>   arqAlunosNovo.dat como um unico arquivo fisico
+           call "SYSTEM" using "mv arqAlunosNovo.dat arqAlunos.dat"
+           if return-code <> 0 then
+               display "Erro ao promover arqAlunosNovo.dat para arqAlunos.dat, rc=" return-code
+               display "arqAlunos.dat NAO foi atualizado - migracao abortada"
+               stop run return-code
+           end-if
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
