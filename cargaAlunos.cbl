@@ -0,0 +1,250 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "cargaAlunos".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqNovosAlunos assign to "novosAlunos.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-novosAlunos.
+
+           select arqAlunos assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-codigo
+           alternate record key is fd-nome with duplicates
+           file status is ws-fs-arqAlunos.
+
+           select arqRejeitados assign to "cargaRejeitados.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-rejeitados.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+      *>Layout do arquivo de entrada da matricula, na mesma ordem/tamanho
+      *>dos campos de fd-aluno (sem o campo de status, que e definido
+      *>como "A" para todo aluno recem cadastrado)
+       fd arqNovosAlunos.
+       01 fd-novo-aluno.
+          05 fd-na-codigo                          pic 9(03).
+          05 fd-na-nome                            pic A(25).
+          05 fd-na-endereco                        pic X(35).
+          05 fd-na-mae                             pic A(25).
+          05 fd-na-pai                             pic A(25).
+          05 fd-na-tel                             pic X(15).
+          05 fd-na-nota1                           pic 9(02)V99.
+          05 fd-na-nota2                           pic 9(02)V99.
+          05 fd-na-nota3                           pic 9(02)V99.
+          05 fd-na-nota4                           pic 9(02)V99.
+
+       fd arqAlunos.
+       01 fd-aluno.
+           copy ALUNOFD.
+
+       fd arqRejeitados
+           record contains 80 characters.
+       01 fd-linha-rejeitado                       pic X(80).
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       01 ws-aluno.
+           copy ALUNOWS.
+
+       77  ws-fs-novosAlunos                        pic  9(02).
+       77  ws-fs-arqAlunos                          pic  9(02).
+       77  ws-fs-rejeitados                         pic  9(02).
+
+       77  ws-tot-lidos                              pic 9(05) value 0.
+       77  ws-tot-carregados                         pic 9(05) value 0.
+       77  ws-tot-rejeitados                         pic 9(05) value 0.
+
+       01 ws-linha-rejeitado.
+          05 filler                                pic X(08) value "Codigo: ".
+          05 ws-lr-codigo                           pic 9(03).
+          05 filler                                pic X(01) value space.
+          05 ws-lr-nome                             pic A(25).
+          05 filler                                pic X(10) value "  Motivo: ".
+          05 ws-lr-motivo                           pic X(30).
+
+       01 ws-linha-resumo.
+          05 filler                                pic X(24) value "Registros lidos.......:".
+          05 ws-lres-lidos                          pic ZZZZ9.
+
+       01 ws-linha-resumo2.
+          05 filler                                pic X(24) value "Carregados com sucesso:".
+          05 ws-lres-carregados                     pic ZZZZ9.
+
+       01 ws-linha-resumo3.
+          05 filler                                pic X(24) value "Rejeitados............:".
+          05 ws-lres-rejeitados                     pic ZZZZ9.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqNovosAlunos
+           if ws-fs-novosAlunos  <> 00
+           and ws-fs-novosAlunos <> 05 then
+               display "Erro ao abrir arq. novosAlunos.dat: " ws-fs-novosAlunos
+               stop run
+           end-if
+
+           open i-o arqAlunos
+           if ws-fs-arqAlunos  <> 00
+           and ws-fs-arqAlunos <> 05 then
+               display "Erro ao abrir arq. arqAlunos: " ws-fs-arqAlunos
+               stop run
+           end-if
+
+           open output arqRejeitados
+           if ws-fs-rejeitados <> 00 then
+               display "Erro ao abrir arq. cargaRejeitados.txt: " ws-fs-rejeitados
+               stop run
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - le cada registro do arquivo de matricula
+      *>  e faz o mesmo MOVE/WRITE que cadastrar-aluno faz interativamente,
+      *>  sem parar o job inteiro quando um registro individual falha
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqNovosAlunos next record
+           perform until ws-fs-novosAlunos = 10
+
+               add 1 to ws-tot-lidos
+
+               if fd-na-nome = space
+               or fd-na-codigo = 0 then
+
+                   move fd-na-codigo   to ws-lr-codigo
+                   move fd-na-nome     to ws-lr-nome
+                   move "Nome vazio ou codigo zerado" to ws-lr-motivo
+                   move ws-linha-rejeitado to fd-linha-rejeitado
+                   write fd-linha-rejeitado
+                   add 1 to ws-tot-rejeitados
+               else
+               if fd-na-nota1 > 10,00
+               or fd-na-nota2 > 10,00
+               or fd-na-nota3 > 10,00
+               or fd-na-nota4 > 10,00 then
+
+                   move fd-na-codigo   to ws-lr-codigo
+                   move fd-na-nome     to ws-lr-nome
+                   move "Nota fora do intervalo 0,00-10,00" to ws-lr-motivo
+                   move ws-linha-rejeitado to fd-linha-rejeitado
+                   write fd-linha-rejeitado
+                   add 1 to ws-tot-rejeitados
+               else
+
+                   move fd-na-codigo      to ws-codigo
+                   move fd-na-nome        to ws-nome
+                   move fd-na-endereco    to ws-endereco
+                   move fd-na-mae         to ws-mae
+                   move fd-na-pai         to ws-pai
+                   move fd-na-tel         to ws-tel
+                   move fd-na-nota1       to ws-nota1
+                   move fd-na-nota2       to ws-nota2
+                   move fd-na-nota3       to ws-nota3
+                   move fd-na-nota4       to ws-nota4
+                   move "A"               to ws-status
+
+                   move ws-aluno to fd-aluno
+                   write fd-aluno
+
+                   if ws-fs-arqAlunos = 22 then
+
+                       move fd-na-codigo   to ws-lr-codigo
+                       move fd-na-nome     to ws-lr-nome
+                       move "Codigo ja cadastrado" to ws-lr-motivo
+                       move ws-linha-rejeitado to fd-linha-rejeitado
+                       write fd-linha-rejeitado
+                       add 1 to ws-tot-rejeitados
+                   else
+                       if ws-fs-arqAlunos  <> 00
+                       and ws-fs-arqAlunos <> 05 then
+
+                           move fd-na-codigo   to ws-lr-codigo
+                           move fd-na-nome     to ws-lr-nome
+                           move "Erro ao gravar - fs " to ws-lr-motivo
+                           move ws-fs-arqAlunos to ws-lr-motivo(24:2)
+                           move ws-linha-rejeitado to fd-linha-rejeitado
+                           write fd-linha-rejeitado
+                           add 1 to ws-tot-rejeitados
+                       else
+                           add 1 to ws-tot-carregados
+                       end-if
+                   end-if
+               end-if
+               end-if
+
+               read arqNovosAlunos next record
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           move ws-tot-lidos       to ws-lres-lidos
+           move ws-linha-resumo    to fd-linha-rejeitado
+           write fd-linha-rejeitado
+
+           move ws-tot-carregados  to ws-lres-carregados
+           move ws-linha-resumo2   to fd-linha-rejeitado
+           write fd-linha-rejeitado
+
+           move ws-tot-rejeitados  to ws-lres-rejeitados
+           move ws-linha-resumo3   to fd-linha-rejeitado
+           write fd-linha-rejeitado
+
+           close arqNovosAlunos
+           close arqAlunos
+           close arqRejeitados
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
