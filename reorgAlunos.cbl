@@ -0,0 +1,193 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "reorgAlunos".
+       author. "Anderson Weber Junior".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAlunos assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-codigo
+           file status is ws-fs-arqAlunos.
+
+           select arqAlunosBkp assign to "arqAlunosBkp.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-bkp.
+
+           select arqAlunosNovo assign to "arqAlunosNovo.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-nv-codigo
+           alternate record key is fd-nv-nome with duplicates
+           file status is ws-fs-novo.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAlunos.
+       01 fd-aluno.
+           copy ALUNOFD.
+
+      *>Backup de ponto no tempo, mesmo layout de fd-aluno, gravado
+      *>sequencialmente para fora do arquivo indexado
+       fd arqAlunosBkp.
+       01 fd-aluno-bkp.
+           copy ALUNOFD.
+
+      *>Arquivo indexado novo, reconstruido do zero a partir da leitura
+      *>sequencial de arqAlunos - reclama espaco e reorganiza o indice
+       fd arqAlunosNovo.
+       01 fd-aluno-novo.
+          05 fd-nv-codigo                          pic 9(03).
+          05 fd-nv-nome                            pic A(25).
+          05 fd-nv-endereco                        pic X(35).
+          05 fd-nv-mae                             pic A(25).
+          05 fd-nv-pai                             pic A(25).
+          05 fd-nv-tel                             pic X(15).
+          05 fd-nv-nota1                           pic 9(02)V99.
+          05 fd-nv-nota2                           pic 9(02)V99.
+          05 fd-nv-nota3                           pic 9(02)V99.
+          05 fd-nv-nota4                           pic 9(02)V99.
+          05 fd-nv-status                          pic X(01).
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       77  ws-fs-arqAlunos                          pic  9(02).
+       77  ws-fs-bkp                                pic  9(02).
+       77  ws-fs-novo                               pic  9(02).
+
+       77  ws-tot-lidos                              pic 9(05) value 0.
+       77  ws-tot-gravados                           pic 9(05) value 0.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqAlunos
+           if ws-fs-arqAlunos  <> 00
+           and ws-fs-arqAlunos <> 05 then
+               display "Erro ao abrir arq. arqAlunos: " ws-fs-arqAlunos
+               stop run
+           end-if
+
+           open output arqAlunosBkp
+           if ws-fs-bkp <> 00 then
+               display "Erro ao abrir arq. arqAlunosBkp.dat: " ws-fs-bkp
+               stop run
+           end-if
+
+           open output arqAlunosNovo
+           if ws-fs-novo <> 00 then
+               display "Erro ao abrir arq. arqAlunosNovo.dat: " ws-fs-novo
+               stop run
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - leitura sequencial de arqAlunos (igual a
+      *>  consultar-sequencial), gravando cada registro no backup e no novo
+      *>  arquivo indexado, ativos e inativos, sem descartar nenhum
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqAlunos next
+           perform until ws-fs-arqAlunos = 10
+
+               add 1 to ws-tot-lidos
+
+               move fd-aluno to fd-aluno-bkp
+               write fd-aluno-bkp
+
+               if ws-fs-bkp  <> 00
+               and ws-fs-bkp <> 05 then
+                   display "Erro ao gravar arq. arqAlunosBkp.dat: " ws-fs-bkp
+                   stop run
+               end-if
+
+               move fd-aluno to fd-aluno-novo
+
+               write fd-aluno-novo
+
+               if ws-fs-novo  <> 00
+               and ws-fs-novo <> 05 then
+                   display "Erro ao gravar arq. arqAlunosNovo.dat: " ws-fs-novo
+                   stop run
+               end-if
+
+               add 1 to ws-tot-gravados
+
+               read arqAlunos next
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização - fecha os tres arquivos e promove o arquivo indexado
+      *>  novo, ja reorganizado, para o nome definitivo arqAlunos.dat
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           display "Registros lidos.....: " ws-tot-lidos
+           display "Registros gravados..: " ws-tot-gravados
+
+           close arqAlunos
+           close arqAlunosBkp
+           close arqAlunosNovo
+
+      *>   Promocao assume o handler de arquivo indexado padrao do GnuCOBOL
+      *>   (runtime "GC"), que grava arqAlunosNovo.dat como um unico arquivo
+      *>   fisico - o mesmo nome usado em toda a SELECT deste programa e dos
+      *>   demais (exercicio3.cbl, boletim.cbl, cargaAlunos.cbl,
+      *>   exportaAlunos.cbl). Se o ambiente de producao for reconfigurado
+      *>   para um handler ISAM que particiona dados/indice em arquivos
+      *>   separados (ex.: VBISAM/CISAM/DISAM via COB_FILE_FORMAT ou
+      *>   variavel de ambiente equivalente), este `mv` de um nome so deixa
+      *>   de promover o arquivo completo - reavaliar antes de trocar o
+      *>   handler.
+           call "SYSTEM" using "mv arqAlunosNovo.dat arqAlunos.dat"
+           if return-code <> 0 then
+               display "Erro ao promover arqAlunosNovo.dat para arqAlunos.dat, rc=" return-code
+               display "arqAlunos.dat NAO foi atualizado - reorg abortada"
+               stop run return-code
+           end-if
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
